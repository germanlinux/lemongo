@@ -0,0 +1,29 @@
+01   PKLR1-VSAM-RECORD.
+    10  PKLR1-VR-KEY.
+        20  PKLR1-VR-CONTRACT-NUMBER PIC X(10).
+        20  PKLR1-VR-SECTION         PIC X(1).
+        20  PKLR1-VR-TYPE            PIC X(1).
+    10  PKLR1-VR-USER-IDENT          PIC X(1).
+    10  PKLR1-VR-EXTRACT-CODE        PIC X(1).
+        88  PKLR1-VR-DATA-RECORD            VALUE '0'.
+    10  PKLR1-VR-NUMERIC-STATE-CODE  PIC X(2).
+    10  PKLR1-VR-PAR-PEN-REG-CODE    PIC X(1).
+    10  PKLR1-VR-VALUATION-CODE.
+        20  PKLR1-VR-MORTALITY-TABLE PIC X(2).
+        20  PKLR1-VR-LIVES-CODE      PIC X(1).
+        20  PKLR1-VR-FUNCTION        PIC X(1).
+        20  PKLR1-VR-VAL-INTEREST    PIC S9(2)V9(3).
+        20  PKLR1-VR-MODIFICATION    PIC X(1).
+        20  PKLR1-VR-INSURANCE-CLASS PIC X(1).
+        20  PKLR1-VR-SERIES          PIC X(5).
+    10  PKLR1-VR-POLICY-STATUS       PIC X(2).
+    10  PKLR1-VR-PAR-CODES.
+        20  PKLR1-VR-PAR-TYPE        PIC X(1).
+        20  PKLR1-VR-DIVIDEND-OPTION PIC X(1).
+        20  PKLR1-VR-OTHER-OPTION    PIC X(1).
+    10  PKLR1-VR-ALPHA-STATE-CODE    PIC X(2).
+    10  PKLR1-VR-ALPHA-STATE-CODEX1  PIC XX.
+    10  PKLR1-VR-ALPHA-STATE-CODEX2  PIC 99.
+    10  PKLR1-VR-ALPHA-STATE-CODEX3  PIC 9(3).
+    10  PKLR1-VR-ALPHA-STATE-CODEX4  PIC 9(3)V99.
+    10  PKLR1-VR-LAST-UPDATE-DATE    PIC 9(8).
