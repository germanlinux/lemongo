@@ -0,0 +1,6 @@
+01   PKLR1-CHECKPOINT-RECORD.
+    10  PKLR1-CK-LAST-CONTRACT-NUMBER PIC X(10).
+    10  PKLR1-CK-RELATIVE-RECORD-CNT  PIC 9(9) COMP.
+    10  PKLR1-CK-RECORDS-LOADED-CNT   PIC 9(9) COMP.
+    10  PKLR1-CK-RUN-DATE             PIC 9(8).
+    10  PKLR1-CK-RUN-TIME             PIC 9(8).
