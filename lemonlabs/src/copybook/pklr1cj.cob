@@ -0,0 +1 @@
+01   PKLR1-EXPORT-LINE               PIC X(350).
