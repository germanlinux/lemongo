@@ -0,0 +1 @@
+01   PKLR1-SPLIT-RECORD              PIC X(52).
