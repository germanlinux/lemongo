@@ -0,0 +1,4 @@
+01   PKLR1-CONTROL-RECORD.
+    10  PKLR1-CF-MORTALITY-TABLE  PIC X(2).
+    10  PKLR1-CF-VAL-INTEREST     PIC S9(2)V9(3).
+    10  PKLR1-CF-RECORD-COUNT     PIC 9(7) COMP.
