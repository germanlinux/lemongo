@@ -0,0 +1,13 @@
+01   PKLR1-TAX-REPORT-LINE.
+    10  FILLER                  PIC X(3)  VALUE SPACES.
+    10  PKLR1-TR-STATE-CODE     PIC X(2).
+    10  FILLER                  PIC X(3)  VALUE SPACES.
+    10  PKLR1-TR-CONTRACT-COUNT PIC ZZZ,ZZ9.
+    10  FILLER                  PIC X(3)  VALUE SPACES.
+    10  PKLR1-TR-PREMIUM-TOTAL  PIC ZZZ,ZZZ,ZZ9.99.
+    10  FILLER                  PIC X(3)  VALUE SPACES.
+    10  PKLR1-TR-TAX-RATE       PIC 9.9999.
+    10  FILLER                  PIC X(3)  VALUE SPACES.
+    10  PKLR1-TR-TAX-BASIS      PIC X(1).
+    10  FILLER                  PIC X(3)  VALUE SPACES.
+    10  PKLR1-TR-TAX-LIABILITY  PIC ZZZ,ZZZ,ZZ9.99.
