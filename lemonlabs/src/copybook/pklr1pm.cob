@@ -0,0 +1,4 @@
+01   PKLR1-PARM-RECORD.
+    10  PKLR1-PM-FORMAT-CODE        PIC X(1).
+        88  PKLR1-PM-CSV-FORMAT             VALUE 'C'.
+        88  PKLR1-PM-JSON-FORMAT             VALUE 'J'.
