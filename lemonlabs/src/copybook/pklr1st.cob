@@ -0,0 +1,7 @@
+01   PKLR1-STATE-TABLE-RECORD.
+    10  PKLR1-ST-NUMERIC-STATE-CODE PIC X(2).
+    10  PKLR1-ST-ALPHA-STATE-CODE   PIC X(2).
+    10  PKLR1-ST-PREMIUM-TAX-RATE   PIC 9(1)V9(4).
+    10  PKLR1-ST-TAX-BASIS          PIC X(1).
+        88  PKLR1-ST-BASIS-GROSS          VALUE 'G'.
+        88  PKLR1-ST-BASIS-NET            VALUE 'N'.
