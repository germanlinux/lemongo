@@ -0,0 +1,11 @@
+01   PKLR1-EXCEPTION-LINE.
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-XR-CONTRACT-NUMBER PIC X(10).
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-XR-PAR-PEN-REG     PIC X(1).
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-XR-INSURANCE-CLASS PIC X(1).
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-XR-EXPECTED-CLASS  PIC X(1).
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-XR-REMARKS         PIC X(30).
