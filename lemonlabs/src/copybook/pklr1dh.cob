@@ -0,0 +1,11 @@
+01   PKLR1-DIVIDEND-HISTORY-RECORD.
+    10  PKLR1-DH-SORT-CONTROL-FIELD.
+        20  PKLR1-DH-USER-IDENT         PIC X(1).
+        20  PKLR1-DH-EXTRACT-CODE       PIC X(1).
+        20  PKLR1-DH-SECTION            PIC X(1).
+        20  PKLR1-DH-TYPE               PIC X(1).
+        20  PKLR1-DH-NUMERIC-STATE-CODE PIC X(2).
+        20  PKLR1-DH-CONTRACT-NUMBER    PIC X(10).
+    10  PKLR1-DH-EFFECTIVE-DATE         PIC 9(8).
+    10  PKLR1-DH-PRIOR-OPTION-CODE     PIC X(1).
+    10  PKLR1-DH-NEW-OPTION-CODE       PIC X(1).
