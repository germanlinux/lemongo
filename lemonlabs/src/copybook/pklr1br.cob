@@ -0,0 +1,11 @@
+01   PKLR1-BREAK-LINE.
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-BR-MORTALITY-TABLE PIC X(2).
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-BR-VAL-INTEREST    PIC -99.999.
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-BR-EXTRACT-COUNT   PIC ZZZ,ZZ9.
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-BR-CONTROL-COUNT   PIC ZZZ,ZZ9.
+    10  FILLER                   PIC X(3)  VALUE SPACES.
+    10  PKLR1-BR-REMARKS         PIC X(30).
