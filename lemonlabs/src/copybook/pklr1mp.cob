@@ -0,0 +1,39 @@
+01   PKLR1MAPI.
+    10  FILLER              PIC X(12).
+    10  CONTNOL              COMP PIC S9(4).
+    10  CONTNOF              PIC X.
+    10  FILLER REDEFINES CONTNOF.
+        20  CONTNOA          PIC X.
+    10  CONTNOI              PIC X(10).
+    10  STATUSL               COMP PIC S9(4).
+    10  STATUSF               PIC X.
+    10  FILLER REDEFINES STATUSF.
+        20  STATUSA          PIC X.
+    10  STATUSI               PIC X(2).
+    10  VALCODEL              COMP PIC S9(4).
+    10  VALCODEF              PIC X.
+    10  FILLER REDEFINES VALCODEF.
+        20  VALCODEA         PIC X.
+    10  VALCODEI              PIC X(12).
+    10  PARCODEL               COMP PIC S9(4).
+    10  PARCODEF               PIC X.
+    10  FILLER REDEFINES PARCODEF.
+        20  PARCODEA          PIC X.
+    10  PARCODEI               PIC X(3).
+    10  MSGL                     COMP PIC S9(4).
+    10  MSGF                     PIC X.
+    10  FILLER REDEFINES MSGF.
+        20  MSGA                PIC X.
+    10  MSGI                     PIC X(40).
+01   PKLR1MAPO REDEFINES PKLR1MAPI.
+    10  FILLER               PIC X(12).
+    10  FILLER               PIC X(3).
+    10  CONTNOO               PIC X(10).
+    10  FILLER               PIC X(3).
+    10  STATUSO               PIC X(2).
+    10  FILLER               PIC X(3).
+    10  VALCODEO              PIC X(12).
+    10  FILLER               PIC X(3).
+    10  PARCODEO              PIC X(3).
+    10  FILLER               PIC X(3).
+    10  MSGO                  PIC X(40).
