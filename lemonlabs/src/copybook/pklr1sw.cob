@@ -0,0 +1,9 @@
+01   PKLR1-STATE-TABLE.
+    10  PKLR1-SW-ENTRY OCCURS 1 TO 60 TIMES
+            DEPENDING ON PKLR1-SW-ENTRY-COUNT
+            INDEXED BY PKLR1-SW-IDX.
+        20  PKLR1-SW-NUMERIC-STATE-CODE PIC X(2).
+        20  PKLR1-SW-ALPHA-STATE-CODE   PIC X(2).
+        20  PKLR1-SW-PREMIUM-TAX-RATE   PIC 9(1)V9(4).
+        20  PKLR1-SW-TAX-BASIS          PIC X(1).
+77   PKLR1-SW-ENTRY-COUNT             PIC 9(4) COMP VALUE ZERO.
