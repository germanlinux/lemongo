@@ -0,0 +1,11 @@
+01   PKLR1-STATE-REJECT-LINE.
+    10  FILLER                      PIC X(3)  VALUE SPACES.
+    10  PKLR1-SR-CONTRACT-NUMBER    PIC X(10).
+    10  FILLER                      PIC X(3)  VALUE SPACES.
+    10  PKLR1-SR-NUMERIC-STATE-CODE PIC X(2).
+    10  FILLER                      PIC X(3)  VALUE SPACES.
+    10  PKLR1-SR-ALPHA-STATE-CODE   PIC X(2).
+    10  FILLER                      PIC X(3)  VALUE SPACES.
+    10  PKLR1-SR-EXPECTED-ALPHA     PIC X(2).
+    10  FILLER                      PIC X(3)  VALUE SPACES.
+    10  PKLR1-SR-REMARKS            PIC X(30).
