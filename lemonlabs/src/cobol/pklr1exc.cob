@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1EXC.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1EXC scans the PKLR1 extract for detail records where
+      *> PKLR1-PAR-PEN-REG-CODE implies a plan type that the
+      *> contract's PKLR1-INSURANCE-CLASS is not valid for, and
+      *> prints an exception listing so valuation staff can correct
+      *> the source data before the actuarial run picks it up.
+      *>
+      *> PKLR1-PAR-PEN-REG-CODE TO PKLR1-INSURANCE-CLASS RULES -
+      *> maintained in 1100-BUILD-EDIT-TABLE:
+      *>   0 (ORDINARY NON-PAR) must carry class N (NON-PAR)
+      *>   1 (PARTICIPATING)    must carry class P (PAR)
+      *>   2 (PENSION)          must carry class G (GROUP/PENSION)
+      *>   3 (REGISTERED)       must carry class R (REGISTERED)
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKLR1-EXTRACT-FILE
+               ASSIGN TO "PKLR1EX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PKLR1-EXCEPTION-RPT
+               ASSIGN TO "PKLR1XR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKLR1-EXTRACT-FILE.
+       COPY data1.
+
+       FD  PKLR1-EXCEPTION-RPT.
+       COPY pklr1xr.
+
+       WORKING-STORAGE SECTION.
+       77   WS-EXTRACT-STATUS      PIC X(2) VALUE "00".
+       77   WS-RPT-STATUS          PIC X(2) VALUE "00".
+       77   WS-EOF-SWITCH          PIC X(1) VALUE "N".
+           88  WS-EOF-SW-YES              VALUE "Y".
+       77   WS-RECORDS-READ        PIC 9(7) COMP VALUE ZERO.
+       77   WS-EXCEPTIONS-WRITTEN  PIC 9(7) COMP VALUE ZERO.
+       77   WS-EXPECTED-CLASS      PIC X(1) VALUE SPACE.
+       77   WS-CODE-FOUND-SWITCH   PIC X(1) VALUE "N".
+           88  WS-CODE-FOUND-YES          VALUE "Y".
+
+      *> edit table of valid PAR/PEN/REG code to insurance class
+       01   PKLR1-EDIT-TABLE VALUE
+                "0N" & "1P" & "2G" & "3R".
+           10  PKLR1-ET-ENTRY OCCURS 4 TIMES.
+               20  PKLR1-ET-PAR-PEN-REG     PIC X(1).
+               20  PKLR1-ET-INSURANCE-CLASS PIC X(1).
+       77   WS-ET-INDEX                 PIC 9(2) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT-FILE THRU 2000-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT PKLR1-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "PKLR1EXC - UNABLE TO OPEN PKLR1EX, STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           OPEN OUTPUT PKLR1-EXCEPTION-RPT.
+           MOVE SPACES TO PKLR1-EXCEPTION-LINE.
+           MOVE "PKLR1 PAR/PEN/REG VS INSURANCE CLASS EXCEPTIONS"
+               TO PKLR1-XR-REMARKS.
+           WRITE PKLR1-EXCEPTION-LINE.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+           IF NOT PKLR1-DATE-RECORD
+               DISPLAY "PKLR1EXC - EXTRACT DOES NOT BEGIN WITH A "
+                   "DATE RECORD, RUN ABORTED"
+               MOVE 20 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-EXTRACT-FILE.
+           PERFORM 2200-EDIT-RECORD THRU 2200-EXIT
+               UNTIL WS-EOF-SW-YES.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT-RECORD.
+           READ PKLR1-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-SW-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-SW-YES
+               ADD 1 TO WS-RECORDS-READ
+               IF PKLR1-END-OF-FILE
+                   SET WS-EOF-SW-YES TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-EDIT-RECORD.
+           IF NOT PKLR1-DATA-RECORD
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           PERFORM 2300-LOOKUP-EXPECTED-CLASS THRU 2300-EXIT.
+           IF WS-CODE-FOUND-YES
+               AND PKLR1-INSURANCE-CLASS NOT = WS-EXPECTED-CLASS
+               PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-LOOKUP-EXPECTED-CLASS.
+           MOVE "N" TO WS-CODE-FOUND-SWITCH.
+           MOVE SPACE TO WS-EXPECTED-CLASS.
+           PERFORM VARYING WS-ET-INDEX FROM 1 BY 1
+                   UNTIL WS-ET-INDEX > 4
+                      OR WS-CODE-FOUND-YES
+               IF PKLR1-PAR-PEN-REG-CODE
+                       = PKLR1-ET-PAR-PEN-REG (WS-ET-INDEX)
+                   SET WS-CODE-FOUND-YES TO TRUE
+                   MOVE PKLR1-ET-INSURANCE-CLASS (WS-ET-INDEX)
+                       TO WS-EXPECTED-CLASS
+               END-IF
+           END-PERFORM.
+       2300-EXIT.
+           EXIT.
+
+       2400-WRITE-EXCEPTION.
+           MOVE SPACES TO PKLR1-EXCEPTION-LINE.
+           MOVE PKLR1-CONTRACT-NUMBER TO PKLR1-XR-CONTRACT-NUMBER.
+           MOVE PKLR1-PAR-PEN-REG-CODE TO PKLR1-XR-PAR-PEN-REG.
+           MOVE PKLR1-INSURANCE-CLASS TO PKLR1-XR-INSURANCE-CLASS.
+           MOVE WS-EXPECTED-CLASS TO PKLR1-XR-EXPECTED-CLASS.
+           MOVE "PAR/PEN/REG VS CLASS MISMATCH" TO PKLR1-XR-REMARKS.
+           WRITE PKLR1-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN.
+       2400-EXIT.
+           EXIT.
+
+       3000-END-OF-JOB.
+           CLOSE PKLR1-EXTRACT-FILE.
+           CLOSE PKLR1-EXCEPTION-RPT.
+           DISPLAY "PKLR1EXC - RECORDS READ       " WS-RECORDS-READ.
+           DISPLAY "PKLR1EXC - EXCEPTIONS WRITTEN  "
+               WS-EXCEPTIONS-WRITTEN.
+       3000-EXIT.
+           EXIT.
+
+       3000-ABEND-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
