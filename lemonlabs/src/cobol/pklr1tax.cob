@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1TAX.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1TAX computes a state premium tax liability report
+      *> from the PKLR1 extract, replacing the spreadsheet that was
+      *> reconciled against the extract by hand each quarter.
+      *>
+      *> PKLR1-ALPHA-STATE-CODEX4 carries the contract's gross
+      *> annualized premium amount - it was reserved but unused in
+      *> the original layout. Each PKLR1-DATA-RECORD's premium is
+      *> looked up against the state rate/basis table (PKLR1ST, also
+      *> used by PKLR1VLD's state code edit) by
+      *> PKLR1-NUMERIC-STATE-CODE and taxed at that state's rate, and
+      *> the results are totalled by state.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *>   08/09/26  DK   FIXED THE STATE TABLE LOOKUP LEAVING THE
+      *>                  INDEX ONE ENTRY PAST THE MATCH, AND MADE
+      *>                  TAX-BASIS ACTUALLY DRIVE THE LIABILITY
+      *>                  CALCULATION INSTEAD OF JUST PRINTING ON
+      *>                  THE REPORT.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKLR1-EXTRACT-FILE
+               ASSIGN TO "PKLR1EX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PKLR1-STATE-RATE-FILE
+               ASSIGN TO "PKLR1ST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATETAB-STATUS.
+
+           SELECT PKLR1-TAX-RPT
+               ASSIGN TO "PKLR1TR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKLR1-EXTRACT-FILE.
+       COPY data1.
+
+       FD  PKLR1-STATE-RATE-FILE.
+       COPY pklr1st.
+
+       FD  PKLR1-TAX-RPT.
+       COPY pklr1tr.
+
+       WORKING-STORAGE SECTION.
+       COPY pklr1sw.
+
+       77   WS-EXTRACT-STATUS       PIC X(2) VALUE "00".
+       77   WS-STATETAB-STATUS      PIC X(2) VALUE "00".
+       77   WS-RPT-STATUS           PIC X(2) VALUE "00".
+       77   WS-EOF-SWITCH           PIC X(1) VALUE "N".
+           88  WS-EOF-SW-YES               VALUE "Y".
+       77   WS-RECORDS-READ         PIC 9(7) COMP VALUE ZERO.
+       77   WS-RECORDS-TAXED        PIC 9(7) COMP VALUE ZERO.
+       77   WS-RECORDS-NO-STATE     PIC 9(7) COMP VALUE ZERO.
+       77   WS-SW-INDEX              PIC 9(4) COMP.
+       77   WS-ENTRY-FOUND-SWITCH    PIC X(1) VALUE "N".
+           88  WS-ENTRY-FOUND-YES           VALUE "Y".
+       77   WS-PREMIUM-AMOUNT        PIC S9(3)V99 VALUE ZERO.
+       77   WS-TAX-AMOUNT            PIC S9(7)V99 VALUE ZERO.
+       77   WS-SX-INDEX              PIC 9(4) COMP.
+
+      *> per-state totals accumulated from the extract
+       01   PKLR1-STATE-TOTALS-TABLE.
+           10  PKLR1-SX-ENTRY OCCURS 60 TIMES.
+               20  PKLR1-SX-STATE-CODE      PIC X(2).
+               20  PKLR1-SX-CONTRACT-COUNT  PIC 9(7) COMP.
+               20  PKLR1-SX-PREMIUM-TOTAL   PIC S9(9)V99 COMP-3.
+               20  PKLR1-SX-TAX-TOTAL       PIC S9(9)V99 COMP-3.
+       77   WS-TOTALS-COUNT              PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT-FILE THRU 2000-EXIT.
+           PERFORM 4000-PRINT-TAX-REPORT THRU 4000-EXIT.
+           PERFORM 5000-END-OF-JOB THRU 5000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT PKLR1-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "PKLR1TAX - UNABLE TO OPEN PKLR1EX, STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           OPEN INPUT PKLR1-STATE-RATE-FILE.
+           IF WS-STATETAB-STATUS NOT = "00"
+               DISPLAY "PKLR1TAX - UNABLE TO OPEN PKLR1ST, STATUS "
+                   WS-STATETAB-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           OPEN OUTPUT PKLR1-TAX-RPT.
+           PERFORM 1100-LOAD-STATE-RATE-TABLE THRU 1100-EXIT.
+           CLOSE PKLR1-STATE-RATE-FILE.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+           IF NOT PKLR1-DATE-RECORD
+               DISPLAY "PKLR1TAX - EXTRACT DOES NOT BEGIN WITH A "
+                   "DATE RECORD, RUN ABORTED"
+               MOVE 20 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1100-LOAD-STATE-RATE-TABLE - load the state tax rate and
+      *> basis table into memory once, for repeated lookup
+      *> ----------------------------------------------------------
+       1100-LOAD-STATE-RATE-TABLE.
+           MOVE ZERO TO PKLR1-SW-ENTRY-COUNT.
+           PERFORM 1150-LOAD-ONE-STATE-ENTRY THRU 1150-EXIT
+               UNTIL WS-STATETAB-STATUS NOT = "00".
+       1100-EXIT.
+           EXIT.
+
+       1150-LOAD-ONE-STATE-ENTRY.
+           READ PKLR1-STATE-RATE-FILE
+               AT END
+                   MOVE "10" TO WS-STATETAB-STATUS
+                   GO TO 1150-EXIT
+           END-READ.
+           IF PKLR1-SW-ENTRY-COUNT >= 60
+               DISPLAY "PKLR1TAX - MORE THAN 60 ENTRIES ON PKLR1ST, "
+                   "RUN ABORTED"
+               MOVE 24 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           ADD 1 TO PKLR1-SW-ENTRY-COUNT.
+           MOVE PKLR1-ST-NUMERIC-STATE-CODE
+               TO PKLR1-SW-NUMERIC-STATE-CODE (PKLR1-SW-ENTRY-COUNT).
+           MOVE PKLR1-ST-ALPHA-STATE-CODE
+               TO PKLR1-SW-ALPHA-STATE-CODE (PKLR1-SW-ENTRY-COUNT).
+           MOVE PKLR1-ST-PREMIUM-TAX-RATE
+               TO PKLR1-SW-PREMIUM-TAX-RATE (PKLR1-SW-ENTRY-COUNT).
+           MOVE PKLR1-ST-TAX-BASIS
+               TO PKLR1-SW-TAX-BASIS (PKLR1-SW-ENTRY-COUNT).
+       1150-EXIT.
+           EXIT.
+
+       2000-PROCESS-EXTRACT-FILE.
+           PERFORM 2200-TAX-ONE-RECORD THRU 2200-EXIT
+               UNTIL WS-EOF-SW-YES.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT-RECORD.
+           READ PKLR1-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-SW-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-SW-YES
+               ADD 1 TO WS-RECORDS-READ
+               IF PKLR1-END-OF-FILE
+                   SET WS-EOF-SW-YES TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-TAX-ONE-RECORD.
+           IF NOT PKLR1-DATA-RECORD
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           PERFORM 2300-FIND-STATE-RATE THRU 2300-EXIT.
+           IF WS-ENTRY-FOUND-YES
+               PERFORM 2400-ACCUMULATE-TAX THRU 2400-EXIT
+               ADD 1 TO WS-RECORDS-TAXED
+           ELSE
+               ADD 1 TO WS-RECORDS-NO-STATE
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2300-FIND-STATE-RATE - locate PKLR1-NUMERIC-STATE-CODE in
+      *> the rate table; WS-SW-INDEX is set to the entry found
+      *> ----------------------------------------------------------
+       2300-FIND-STATE-RATE.
+           SET WS-ENTRY-FOUND-SWITCH TO "N".
+           PERFORM VARYING WS-SW-INDEX FROM 1 BY 1
+                   UNTIL WS-SW-INDEX > PKLR1-SW-ENTRY-COUNT
+                      OR WS-ENTRY-FOUND-YES
+               IF PKLR1-SW-NUMERIC-STATE-CODE (WS-SW-INDEX)
+                       = PKLR1-NUMERIC-STATE-CODE
+                   SET WS-ENTRY-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-ENTRY-FOUND-YES
+               SUBTRACT 1 FROM WS-SW-INDEX
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2400-ACCUMULATE-TAX - tax this contract's premium amount
+      *> at the state's rate and roll it into that state's totals
+      *> ----------------------------------------------------------
+       2400-ACCUMULATE-TAX.
+           MOVE PKLR1-ALPHA-STATE-CODEX4 TO WS-PREMIUM-AMOUNT.
+      *> a GROSS-basis state taxes the premium as filed, since the
+      *> tax itself is carried as part of the premium charged; a
+      *> NET-basis state's rate applies to the premium with the tax
+      *> backed out first, so the rate is grossed up accordingly
+           IF PKLR1-SW-TAX-BASIS (WS-SW-INDEX) = "G"
+               COMPUTE WS-TAX-AMOUNT ROUNDED =
+                   WS-PREMIUM-AMOUNT
+                       * PKLR1-SW-PREMIUM-TAX-RATE (WS-SW-INDEX)
+           ELSE
+               COMPUTE WS-TAX-AMOUNT ROUNDED =
+                   (WS-PREMIUM-AMOUNT
+                       * PKLR1-SW-PREMIUM-TAX-RATE (WS-SW-INDEX))
+                   / (1 - PKLR1-SW-PREMIUM-TAX-RATE (WS-SW-INDEX))
+           END-IF.
+           PERFORM 2500-FIND-OR-ADD-STATE-TOTAL THRU 2500-EXIT.
+           ADD 1 TO PKLR1-SX-CONTRACT-COUNT (WS-SX-INDEX).
+           ADD WS-PREMIUM-AMOUNT TO PKLR1-SX-PREMIUM-TOTAL (WS-SX-INDEX).
+           ADD WS-TAX-AMOUNT TO PKLR1-SX-TAX-TOTAL (WS-SX-INDEX).
+       2400-EXIT.
+           EXIT.
+
+       2500-FIND-OR-ADD-STATE-TOTAL.
+           SET WS-ENTRY-FOUND-SWITCH TO "N".
+           PERFORM VARYING WS-SX-INDEX FROM 1 BY 1
+                   UNTIL WS-SX-INDEX > WS-TOTALS-COUNT
+                      OR WS-ENTRY-FOUND-YES
+               IF PKLR1-SX-STATE-CODE (WS-SX-INDEX)
+                       = PKLR1-NUMERIC-STATE-CODE
+                   SET WS-ENTRY-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-ENTRY-FOUND-YES
+               IF WS-TOTALS-COUNT >= 60
+                   DISPLAY "PKLR1TAX - MORE THAN 60 STATE TOTALS, "
+                       "RUN ABORTED"
+                   MOVE 24 TO RETURN-CODE
+                   GO TO 5000-ABEND-EXIT
+               END-IF
+               ADD 1 TO WS-TOTALS-COUNT
+               MOVE WS-TOTALS-COUNT TO WS-SX-INDEX
+               MOVE PKLR1-NUMERIC-STATE-CODE
+                   TO PKLR1-SX-STATE-CODE (WS-SX-INDEX)
+               MOVE ZERO TO PKLR1-SX-CONTRACT-COUNT (WS-SX-INDEX)
+               MOVE ZERO TO PKLR1-SX-PREMIUM-TOTAL (WS-SX-INDEX)
+               MOVE ZERO TO PKLR1-SX-TAX-TOTAL (WS-SX-INDEX)
+           ELSE
+               SUBTRACT 1 FROM WS-SX-INDEX
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 4000-PRINT-TAX-REPORT - one line per state with contracts
+      *> taxed, premium and resulting liability
+      *> ----------------------------------------------------------
+       4000-PRINT-TAX-REPORT.
+           MOVE SPACES TO PKLR1-TAX-REPORT-LINE.
+           MOVE "PKLR1 STATE PREMIUM TAX LIABILITY REPORT"
+               TO PKLR1-TAX-REPORT-LINE.
+           WRITE PKLR1-TAX-REPORT-LINE.
+           PERFORM 4100-PRINT-ONE-STATE THRU 4100-EXIT
+               VARYING WS-SX-INDEX FROM 1 BY 1
+               UNTIL WS-SX-INDEX > WS-TOTALS-COUNT.
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-STATE.
+           PERFORM 2300-FIND-STATE-RATE-BY-TOTAL THRU 2300B-EXIT.
+           MOVE SPACES TO PKLR1-TAX-REPORT-LINE.
+           MOVE PKLR1-SX-STATE-CODE (WS-SX-INDEX) TO PKLR1-TR-STATE-CODE.
+           MOVE PKLR1-SX-CONTRACT-COUNT (WS-SX-INDEX)
+               TO PKLR1-TR-CONTRACT-COUNT.
+           MOVE PKLR1-SX-PREMIUM-TOTAL (WS-SX-INDEX)
+               TO PKLR1-TR-PREMIUM-TOTAL.
+           MOVE PKLR1-SX-TAX-TOTAL (WS-SX-INDEX)
+               TO PKLR1-TR-TAX-LIABILITY.
+           IF WS-ENTRY-FOUND-YES
+               MOVE PKLR1-SW-PREMIUM-TAX-RATE (WS-SW-INDEX)
+                   TO PKLR1-TR-TAX-RATE
+               MOVE PKLR1-SW-TAX-BASIS (WS-SW-INDEX)
+                   TO PKLR1-TR-TAX-BASIS
+           END-IF.
+           WRITE PKLR1-TAX-REPORT-LINE.
+       4100-EXIT.
+           EXIT.
+
+      *> 2300-FIND-STATE-RATE-BY-TOTAL re-uses the same search logic
+      *> as 2300-FIND-STATE-RATE, keyed off the totals table entry
+       2300-FIND-STATE-RATE-BY-TOTAL.
+           SET WS-ENTRY-FOUND-SWITCH TO "N".
+           PERFORM VARYING WS-SW-INDEX FROM 1 BY 1
+                   UNTIL WS-SW-INDEX > PKLR1-SW-ENTRY-COUNT
+                      OR WS-ENTRY-FOUND-YES
+               IF PKLR1-SW-NUMERIC-STATE-CODE (WS-SW-INDEX)
+                       = PKLR1-SX-STATE-CODE (WS-SX-INDEX)
+                   SET WS-ENTRY-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-ENTRY-FOUND-YES
+               SUBTRACT 1 FROM WS-SW-INDEX
+           END-IF.
+       2300B-EXIT.
+           EXIT.
+
+       5000-END-OF-JOB.
+           CLOSE PKLR1-EXTRACT-FILE.
+           CLOSE PKLR1-TAX-RPT.
+           DISPLAY "PKLR1TAX - RECORDS READ        " WS-RECORDS-READ.
+           DISPLAY "PKLR1TAX - RECORDS TAXED       " WS-RECORDS-TAXED.
+           DISPLAY "PKLR1TAX - RECORDS NO STATE MATCH  "
+               WS-RECORDS-NO-STATE.
+       5000-EXIT.
+           EXIT.
+
+       5000-ABEND-EXIT.
+           PERFORM 5000-END-OF-JOB THRU 5000-EXIT.
+           STOP RUN.
