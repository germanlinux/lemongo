@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1CNV.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1CNV exports PKLR1-VALUATION-CODE and PKLR1-PAR-CODES
+      *> from the extract for the modeling team, who load the result
+      *> into their own tools rather than reading the extract
+      *> directly. Output format (CSV or JSON Lines - one JSON
+      *> object per record) is selected by a one-byte run parameter
+      *> record read from PKLR1PM at startup, the same way other
+      *> run options are passed into this suite's batch steps.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *>   08/09/26  DK   ADDED USER-IDENT, EXTRACT-CODE AND
+      *>                  NUMERIC-STATE-CODE TO THE CSV/JSON OUTPUT -
+      *>                  THE OTHER THREE PKLR1-SORT-CONTROL-FIELD
+      *>                  SUB-FIELDS WERE MISSING.
+      *>   08/09/26  DK   WIDENED WS-EDIT-VAL-INTEREST TO PIC -99.999
+      *>                  (VAL-INTEREST HAS TWO INTEGER DIGITS, NOT
+      *>                  ONE) AND PKLR1-EXPORT-LINE TO PIC X(350) -
+      *>                  THE JSON LINE NO LONGER FIT PIC X(250) ONCE
+      *>                  THE ABOVE FIELDS WERE ADDED. REMOVED
+      *>                  WS-FIRST-RECORD-SWITCH AND WS-STRING-PTR,
+      *>                  NEVER USED.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKLR1-EXTRACT-FILE
+               ASSIGN TO "PKLR1EX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PKLR1-PARM-FILE
+               ASSIGN TO "PKLR1PM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT PKLR1-EXPORT-FILE
+               ASSIGN TO "PKLR1CJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKLR1-EXTRACT-FILE.
+       COPY data1.
+
+       FD  PKLR1-PARM-FILE.
+       COPY pklr1pm.
+
+       FD  PKLR1-EXPORT-FILE.
+       COPY pklr1cj.
+
+       WORKING-STORAGE SECTION.
+       77   WS-EXTRACT-STATUS        PIC X(2) VALUE "00".
+       77   WS-PARM-STATUS           PIC X(2) VALUE "00".
+       77   WS-EXPORT-STATUS         PIC X(2) VALUE "00".
+       77   WS-EOF-SWITCH            PIC X(1) VALUE "N".
+           88  WS-EOF-SW-YES                 VALUE "Y".
+       77   WS-RECORDS-READ          PIC 9(7) COMP VALUE ZERO.
+       77   WS-RECORDS-EXPORTED      PIC 9(7) COMP VALUE ZERO.
+       77   WS-EDIT-VAL-INTEREST     PIC -99.999.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT-FILE THRU 2000-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT PKLR1-PARM-FILE.
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "PKLR1CNV - UNABLE TO OPEN PKLR1PM, STATUS "
+                   WS-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           READ PKLR1-PARM-FILE
+               AT END
+                   DISPLAY "PKLR1CNV - PKLR1PM IS EMPTY, RUN ABORTED"
+                   MOVE 20 TO RETURN-CODE
+                   CLOSE PKLR1-PARM-FILE
+                   GO TO 3000-ABEND-EXIT
+           END-READ.
+           IF NOT PKLR1-PM-CSV-FORMAT AND NOT PKLR1-PM-JSON-FORMAT
+               DISPLAY "PKLR1CNV - INVALID FORMAT CODE ON PKLR1PM: "
+                   PKLR1-PM-FORMAT-CODE
+               MOVE 20 TO RETURN-CODE
+               CLOSE PKLR1-PARM-FILE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           CLOSE PKLR1-PARM-FILE.
+
+           OPEN INPUT PKLR1-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "PKLR1CNV - UNABLE TO OPEN PKLR1EX, STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           OPEN OUTPUT PKLR1-EXPORT-FILE.
+           IF WS-EXPORT-STATUS NOT = "00"
+               DISPLAY "PKLR1CNV - UNABLE TO OPEN PKLR1CJ, STATUS "
+                   WS-EXPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           IF PKLR1-PM-CSV-FORMAT
+               PERFORM 2100-WRITE-CSV-HEADER THRU 2100-EXIT
+           END-IF.
+
+           PERFORM 2200-READ-EXTRACT-RECORD THRU 2200-EXIT.
+           IF NOT PKLR1-DATE-RECORD
+               DISPLAY "PKLR1CNV - EXTRACT DOES NOT BEGIN WITH A "
+                   "DATE RECORD, RUN ABORTED"
+               MOVE 20 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 2200-READ-EXTRACT-RECORD THRU 2200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-EXTRACT-FILE.
+           PERFORM 2300-EXPORT-ONE-RECORD THRU 2300-EXIT
+               UNTIL WS-EOF-SW-YES.
+       2000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-WRITE-CSV-HEADER - column names for the CSV export
+      *> ----------------------------------------------------------
+       2100-WRITE-CSV-HEADER.
+           MOVE SPACES TO PKLR1-EXPORT-LINE.
+           STRING
+               "USER-IDENT" "," "EXTRACT-CODE" ","
+               "CONTRACT-NUMBER" "," "SECTION" "," "TYPE" ","
+               "NUMERIC-STATE-CODE" ","
+               "MORTALITY-TABLE" "," "LIVES-CODE" "," "FUNCTION" ","
+               "VAL-INTEREST" "," "MODIFICATION" "," "INSURANCE-CLASS" ","
+               "SERIES" "," "PAR-TYPE" "," "DIVIDEND-OPTION" ","
+               "OTHER-OPTION"
+               DELIMITED BY SIZE
+               INTO PKLR1-EXPORT-LINE
+           END-STRING.
+           WRITE PKLR1-EXPORT-LINE.
+       2100-EXIT.
+           EXIT.
+
+       2200-READ-EXTRACT-RECORD.
+           READ PKLR1-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-SW-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-SW-YES
+               ADD 1 TO WS-RECORDS-READ
+               IF PKLR1-END-OF-FILE
+                   SET WS-EOF-SW-YES TO TRUE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-EXPORT-ONE-RECORD.
+           IF NOT PKLR1-DATA-RECORD
+               PERFORM 2200-READ-EXTRACT-RECORD THRU 2200-EXIT
+               GO TO 2300-EXIT
+           END-IF.
+           MOVE PKLR1-VAL-INTEREST TO WS-EDIT-VAL-INTEREST.
+           IF PKLR1-PM-CSV-FORMAT
+               PERFORM 2400-WRITE-CSV-LINE THRU 2400-EXIT
+           ELSE
+               PERFORM 2500-WRITE-JSON-LINE THRU 2500-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORDS-EXPORTED.
+           PERFORM 2200-READ-EXTRACT-RECORD THRU 2200-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2400-WRITE-CSV-LINE - one comma-delimited row per contract
+      *> ----------------------------------------------------------
+       2400-WRITE-CSV-LINE.
+           MOVE SPACES TO PKLR1-EXPORT-LINE.
+           STRING
+               PKLR1-USER-IDENT       DELIMITED BY SIZE
+               "," PKLR1-EXTRACT-CODE DELIMITED BY SIZE
+               "," PKLR1-CONTRACT-NUMBER  DELIMITED BY SIZE
+               "," PKLR1-SECTION      DELIMITED BY SIZE
+               "," PKLR1-TYPE         DELIMITED BY SIZE
+               "," PKLR1-NUMERIC-STATE-CODE DELIMITED BY SIZE
+               "," PKLR1-MORTALITY-TABLE DELIMITED BY SIZE
+               "," PKLR1-LIVES-CODE   DELIMITED BY SIZE
+               "," PKLR1-FUNCTION     DELIMITED BY SIZE
+               "," WS-EDIT-VAL-INTEREST DELIMITED BY SIZE
+               "," PKLR1-MODIFICATION DELIMITED BY SIZE
+               "," PKLR1-INSURANCE-CLASS DELIMITED BY SIZE
+               "," PKLR1-SERIES       DELIMITED BY SIZE
+               "," PKLR1-PAR-TYPE     DELIMITED BY SIZE
+               "," PKLR1-DIVIDEND-OPTION DELIMITED BY SIZE
+               "," PKLR1-OTHER-OPTION DELIMITED BY SIZE
+               INTO PKLR1-EXPORT-LINE
+           END-STRING.
+           WRITE PKLR1-EXPORT-LINE.
+       2400-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2500-WRITE-JSON-LINE - one JSON object per contract, newline
+      *> delimited (JSON Lines), so the file can be streamed record
+      *> by record instead of parsed as one giant array
+      *> ----------------------------------------------------------
+       2500-WRITE-JSON-LINE.
+           MOVE SPACES TO PKLR1-EXPORT-LINE.
+           STRING
+               '{"userIdent":"' PKLR1-USER-IDENT DELIMITED BY SIZE
+               '","extractCode":"' PKLR1-EXTRACT-CODE DELIMITED BY SIZE
+               '","contractNumber":"' PKLR1-CONTRACT-NUMBER DELIMITED BY SIZE
+               '","section":"' PKLR1-SECTION DELIMITED BY SIZE
+               '","type":"' PKLR1-TYPE DELIMITED BY SIZE
+               '","numericStateCode":"' PKLR1-NUMERIC-STATE-CODE
+                   DELIMITED BY SIZE
+               '","mortalityTable":"' PKLR1-MORTALITY-TABLE DELIMITED BY SIZE
+               '","livesCode":"' PKLR1-LIVES-CODE DELIMITED BY SIZE
+               '","function":"' PKLR1-FUNCTION DELIMITED BY SIZE
+               '","valInterest":"' WS-EDIT-VAL-INTEREST DELIMITED BY SIZE
+               '","modification":"' PKLR1-MODIFICATION DELIMITED BY SIZE
+               '","insuranceClass":"' PKLR1-INSURANCE-CLASS DELIMITED BY SIZE
+               '","series":"' PKLR1-SERIES DELIMITED BY SIZE
+               '","parType":"' PKLR1-PAR-TYPE DELIMITED BY SIZE
+               '","dividendOption":"' PKLR1-DIVIDEND-OPTION DELIMITED BY SIZE
+               '","otherOption":"' PKLR1-OTHER-OPTION DELIMITED BY SIZE
+               '"}' DELIMITED BY SIZE
+               INTO PKLR1-EXPORT-LINE
+           END-STRING.
+           WRITE PKLR1-EXPORT-LINE.
+       2500-EXIT.
+           EXIT.
+
+       3000-END-OF-JOB.
+           CLOSE PKLR1-EXTRACT-FILE.
+           CLOSE PKLR1-EXPORT-FILE.
+           DISPLAY "PKLR1CNV - RECORDS READ      " WS-RECORDS-READ.
+           DISPLAY "PKLR1CNV - RECORDS EXPORTED  " WS-RECORDS-EXPORTED.
+       3000-EXIT.
+           EXIT.
+
+       3000-ABEND-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
