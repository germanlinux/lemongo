@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1REC.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1REC proves that the PKLR1 extract ties out to the
+      *> policy master it was pulled from. It counts PKLR1 detail
+      *> records by mortality table and valuation interest rate and
+      *> compares the totals against a control file produced by the
+      *> upstream master extract (PKLR1CF), printing a break report
+      *> for any table/rate combination that does not tie.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *>   08/09/26  DK   ADDED A BOUNDS CHECK BEFORE ADDING A NEW
+      *>                  TOTALS TABLE ENTRY - THE TABLE ONLY HOLDS
+      *>                  300 AND HAD NO GUARD AGAINST OVERFLOW.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKLR1-EXTRACT-FILE
+               ASSIGN TO "PKLR1EX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PKLR1-CONTROL-FILE
+               ASSIGN TO "PKLR1CF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT PKLR1-BREAK-RPT
+               ASSIGN TO "PKLR1BR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKLR1-EXTRACT-FILE.
+       COPY data1.
+
+       FD  PKLR1-CONTROL-FILE.
+       COPY pklr1cf.
+
+       FD  PKLR1-BREAK-RPT.
+       COPY pklr1br.
+
+       WORKING-STORAGE SECTION.
+       77   WS-EXTRACT-STATUS      PIC X(2) VALUE "00".
+       77   WS-CONTROL-STATUS      PIC X(2) VALUE "00".
+       77   WS-RPT-STATUS          PIC X(2) VALUE "00".
+       77   WS-EOF-SWITCH          PIC X(1) VALUE "N".
+           88  WS-EOF-SW-YES              VALUE "Y".
+       77   WS-RECORDS-READ        PIC 9(7) COMP VALUE ZERO.
+       77   WS-BREAKS-WRITTEN      PIC 9(7) COMP VALUE ZERO.
+       77   WS-ENTRY-FOUND-SWITCH  PIC X(1) VALUE "N".
+           88  WS-ENTRY-FOUND-YES         VALUE "Y".
+       77   WS-TT-INDEX            PIC 9(4) COMP.
+
+      *> in-memory totals table, one entry per distinct mortality
+      *> table / valuation interest combination seen in either the
+      *> extract or the control file
+       01   PKLR1-TOTALS-TABLE.
+           10  PKLR1-TT-ENTRY OCCURS 300 TIMES.
+               20  PKLR1-TT-MORTALITY-TABLE PIC X(2).
+               20  PKLR1-TT-VAL-INTEREST    PIC S9(2)V9(3).
+               20  PKLR1-TT-EXTRACT-COUNT   PIC 9(7) COMP.
+               20  PKLR1-TT-CONTROL-COUNT   PIC 9(7) COMP.
+       77   WS-TOTALS-COUNT              PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+           PERFORM 2000-BUILD-EXTRACT-TOTALS THRU 2000-EXIT.
+           PERFORM 3000-APPLY-CONTROL-TOTALS THRU 3000-EXIT.
+           PERFORM 4000-PRINT-BREAKS THRU 4000-EXIT.
+           PERFORM 5000-END-OF-JOB THRU 5000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT PKLR1-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "PKLR1REC - UNABLE TO OPEN PKLR1EX, STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           OPEN INPUT PKLR1-CONTROL-FILE.
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "PKLR1REC - UNABLE TO OPEN PKLR1CF, STATUS "
+                   WS-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           OPEN OUTPUT PKLR1-BREAK-RPT.
+           MOVE SPACES TO PKLR1-BREAK-LINE.
+           MOVE "PKLR1 ACTUARIAL CONTROL TOTAL BREAKS" TO
+               PKLR1-BR-REMARKS.
+           WRITE PKLR1-BREAK-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-BUILD-EXTRACT-TOTALS - count PKLR1-DATA-RECORD
+      *> entries by mortality table and valuation interest
+      *> ----------------------------------------------------------
+       2000-BUILD-EXTRACT-TOTALS.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+           IF NOT PKLR1-DATE-RECORD
+               DISPLAY "PKLR1REC - EXTRACT DOES NOT BEGIN WITH A "
+                   "DATE RECORD, RUN ABORTED"
+               MOVE 20 TO RETURN-CODE
+               GO TO 5000-ABEND-EXIT
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+           PERFORM 2200-TALLY-EXTRACT-RECORD THRU 2200-EXIT
+               UNTIL WS-EOF-SW-YES.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT-RECORD.
+           READ PKLR1-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-SW-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-SW-YES
+               ADD 1 TO WS-RECORDS-READ
+               IF PKLR1-END-OF-FILE
+                   SET WS-EOF-SW-YES TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-TALLY-EXTRACT-RECORD.
+           IF NOT PKLR1-DATA-RECORD
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           PERFORM 2300-FIND-OR-ADD-ENTRY THRU 2300-EXIT.
+           ADD 1 TO PKLR1-TT-EXTRACT-COUNT (WS-TT-INDEX).
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2300-FIND-OR-ADD-ENTRY - locate the totals table entry
+      *> for PKLR1-MORTALITY-TABLE / PKLR1-VAL-INTEREST, adding a
+      *> new entry if this is the first time the combination has
+      *> been seen. WS-TT-INDEX is set to the entry found/added.
+      *> ----------------------------------------------------------
+       2300-FIND-OR-ADD-ENTRY.
+           SET WS-ENTRY-FOUND-SWITCH TO "N".
+           PERFORM VARYING WS-TT-INDEX FROM 1 BY 1
+                   UNTIL WS-TT-INDEX > WS-TOTALS-COUNT
+                      OR WS-ENTRY-FOUND-YES
+               IF PKLR1-TT-MORTALITY-TABLE (WS-TT-INDEX)
+                       = PKLR1-MORTALITY-TABLE
+                   AND PKLR1-TT-VAL-INTEREST (WS-TT-INDEX)
+                       = PKLR1-VAL-INTEREST
+                   SET WS-ENTRY-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-ENTRY-FOUND-YES
+               IF WS-TOTALS-COUNT >= 300
+                   DISPLAY "PKLR1REC - MORE THAN 300 MORTALITY "
+                       "TABLE/VAL INTEREST COMBINATIONS, RUN ABORTED"
+                   MOVE 24 TO RETURN-CODE
+                   GO TO 5000-ABEND-EXIT
+               END-IF
+               ADD 1 TO WS-TOTALS-COUNT
+               MOVE WS-TOTALS-COUNT TO WS-TT-INDEX
+               MOVE PKLR1-MORTALITY-TABLE
+                   TO PKLR1-TT-MORTALITY-TABLE (WS-TT-INDEX)
+               MOVE PKLR1-VAL-INTEREST
+                   TO PKLR1-TT-VAL-INTEREST (WS-TT-INDEX)
+               MOVE ZERO TO PKLR1-TT-EXTRACT-COUNT (WS-TT-INDEX)
+               MOVE ZERO TO PKLR1-TT-CONTROL-COUNT (WS-TT-INDEX)
+           ELSE
+               SUBTRACT 1 FROM WS-TT-INDEX
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3000-APPLY-CONTROL-TOTALS - roll in the upstream master
+      *> extract's control counts for each table/rate combination
+      *> ----------------------------------------------------------
+       3000-APPLY-CONTROL-TOTALS.
+           PERFORM 3200-TALLY-CONTROL-RECORD THRU 3200-EXIT
+               UNTIL WS-CONTROL-STATUS NOT = "00".
+       3000-EXIT.
+           EXIT.
+
+       3200-TALLY-CONTROL-RECORD.
+           READ PKLR1-CONTROL-FILE
+               AT END
+                   MOVE "10" TO WS-CONTROL-STATUS
+                   GO TO 3200-EXIT
+           END-READ.
+           MOVE PKLR1-CF-MORTALITY-TABLE TO PKLR1-MORTALITY-TABLE.
+           MOVE PKLR1-CF-VAL-INTEREST TO PKLR1-VAL-INTEREST.
+           PERFORM 2300-FIND-OR-ADD-ENTRY THRU 2300-EXIT.
+           ADD PKLR1-CF-RECORD-COUNT
+               TO PKLR1-TT-CONTROL-COUNT (WS-TT-INDEX).
+       3200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 4000-PRINT-BREAKS - print every table/rate combination
+      *> where the extract count and control count do not agree
+      *> ----------------------------------------------------------
+       4000-PRINT-BREAKS.
+           PERFORM 4100-PRINT-ONE-BREAK THRU 4100-EXIT
+               VARYING WS-TT-INDEX FROM 1 BY 1
+               UNTIL WS-TT-INDEX > WS-TOTALS-COUNT.
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-BREAK.
+           IF PKLR1-TT-EXTRACT-COUNT (WS-TT-INDEX)
+                   NOT = PKLR1-TT-CONTROL-COUNT (WS-TT-INDEX)
+               MOVE SPACES TO PKLR1-BREAK-LINE
+               MOVE PKLR1-TT-MORTALITY-TABLE (WS-TT-INDEX)
+                   TO PKLR1-BR-MORTALITY-TABLE
+               MOVE PKLR1-TT-VAL-INTEREST (WS-TT-INDEX)
+                   TO PKLR1-BR-VAL-INTEREST
+               MOVE PKLR1-TT-EXTRACT-COUNT (WS-TT-INDEX)
+                   TO PKLR1-BR-EXTRACT-COUNT
+               MOVE PKLR1-TT-CONTROL-COUNT (WS-TT-INDEX)
+                   TO PKLR1-BR-CONTROL-COUNT
+               MOVE "COUNTS DO NOT TIE" TO PKLR1-BR-REMARKS
+               WRITE PKLR1-BREAK-LINE
+               ADD 1 TO WS-BREAKS-WRITTEN
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       5000-END-OF-JOB.
+           CLOSE PKLR1-EXTRACT-FILE.
+           CLOSE PKLR1-CONTROL-FILE.
+           CLOSE PKLR1-BREAK-RPT.
+           DISPLAY "PKLR1REC - RECORDS READ      " WS-RECORDS-READ.
+           DISPLAY "PKLR1REC - COMBINATIONS       " WS-TOTALS-COUNT.
+           DISPLAY "PKLR1REC - BREAKS WRITTEN     " WS-BREAKS-WRITTEN.
+       5000-EXIT.
+           EXIT.
+
+       5000-ABEND-EXIT.
+           PERFORM 5000-END-OF-JOB THRU 5000-EXIT.
+           STOP RUN.
