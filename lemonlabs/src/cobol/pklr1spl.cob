@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1SPL.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1SPL splits the PKLR1 extract into up to four
+      *> sub-files by PKLR1-SECTION so downstream valuation steps
+      *> can run against each section's records in parallel instead
+      *> of waiting on one long sequential pass. Each sub-file is
+      *> itself a complete extract - the leading date record and
+      *> trailing end-of-file record are copied to every sub-file -
+      *> so any program built to read PKLR1EX can read a sub-file
+      *> unchanged.
+      *>
+      *> The section-to-stream assignment is kept in a small table
+      *> (PKLR1-SECTION-TABLE) rather than coded into the procedure
+      *> division, the same as the edit table in PKLR1EXC, so new
+      *> sections can be routed without touching the logic. Any
+      *> section not in the table falls through to stream 4, which
+      *> serves as the catch-all for low-volume or unanticipated
+      *> section codes.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKLR1-EXTRACT-FILE
+               ASSIGN TO "PKLR1EX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PKLR1-STREAM-FILE-1
+               ASSIGN TO "PKLR1S1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STREAM1-STATUS.
+
+           SELECT PKLR1-STREAM-FILE-2
+               ASSIGN TO "PKLR1S2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STREAM2-STATUS.
+
+           SELECT PKLR1-STREAM-FILE-3
+               ASSIGN TO "PKLR1S3"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STREAM3-STATUS.
+
+           SELECT PKLR1-STREAM-FILE-4
+               ASSIGN TO "PKLR1S4"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STREAM4-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKLR1-EXTRACT-FILE.
+       COPY data1.
+
+       FD  PKLR1-STREAM-FILE-1.
+       COPY pklr1sp REPLACING ==PKLR1-SPLIT-RECORD== BY ==PKLR1-S1-RECORD==.
+
+       FD  PKLR1-STREAM-FILE-2.
+       COPY pklr1sp REPLACING ==PKLR1-SPLIT-RECORD== BY ==PKLR1-S2-RECORD==.
+
+       FD  PKLR1-STREAM-FILE-3.
+       COPY pklr1sp REPLACING ==PKLR1-SPLIT-RECORD== BY ==PKLR1-S3-RECORD==.
+
+       FD  PKLR1-STREAM-FILE-4.
+       COPY pklr1sp REPLACING ==PKLR1-SPLIT-RECORD== BY ==PKLR1-S4-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       77   WS-EXTRACT-STATUS         PIC X(2) VALUE "00".
+       77   WS-STREAM1-STATUS         PIC X(2) VALUE "00".
+       77   WS-STREAM2-STATUS         PIC X(2) VALUE "00".
+       77   WS-STREAM3-STATUS         PIC X(2) VALUE "00".
+       77   WS-STREAM4-STATUS         PIC X(2) VALUE "00".
+       77   WS-EOF-SWITCH             PIC X(1) VALUE "N".
+           88  WS-EOF-SW-YES                  VALUE "Y".
+       77   WS-RECORDS-READ           PIC 9(7) COMP VALUE ZERO.
+       77   WS-STREAM1-COUNT          PIC 9(7) COMP VALUE ZERO.
+       77   WS-STREAM2-COUNT          PIC 9(7) COMP VALUE ZERO.
+       77   WS-STREAM3-COUNT          PIC 9(7) COMP VALUE ZERO.
+       77   WS-STREAM4-COUNT          PIC 9(7) COMP VALUE ZERO.
+       77   WS-XT-INDEX               PIC 9(4) COMP.
+       77   WS-ENTRY-FOUND-SWITCH     PIC X(1) VALUE "N".
+           88  WS-ENTRY-FOUND-YES             VALUE "Y".
+       77   WS-STREAM-NUMBER          PIC 9(1) VALUE 4.
+
+      *> section code to output stream assignment
+       01   PKLR1-SECTION-TABLE VALUE "11" & "22" & "33".
+           10  PKLR1-XT-ENTRY OCCURS 3 TIMES.
+               20  PKLR1-XT-SECTION-CODE   PIC X(1).
+               20  PKLR1-XT-STREAM-NUMBER  PIC 9(1).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT-FILE THRU 2000-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT PKLR1-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "PKLR1SPL - UNABLE TO OPEN PKLR1EX, STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           OPEN OUTPUT PKLR1-STREAM-FILE-1 PKLR1-STREAM-FILE-2
+                       PKLR1-STREAM-FILE-3 PKLR1-STREAM-FILE-4.
+           IF WS-STREAM1-STATUS NOT = "00" OR WS-STREAM2-STATUS NOT = "00"
+              OR WS-STREAM3-STATUS NOT = "00" OR WS-STREAM4-STATUS NOT = "00"
+               DISPLAY "PKLR1SPL - UNABLE TO OPEN ONE OR MORE STREAM "
+                   "FILES"
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+           IF NOT PKLR1-DATE-RECORD
+               DISPLAY "PKLR1SPL - EXTRACT DOES NOT BEGIN WITH A "
+                   "DATE RECORD, RUN ABORTED"
+               MOVE 20 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 2300-WRITE-TO-ALL-STREAMS THRU 2300-EXIT.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-EXTRACT-FILE.
+           PERFORM 2200-SPLIT-ONE-RECORD THRU 2200-EXIT
+               UNTIL WS-EOF-SW-YES.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT-RECORD.
+           READ PKLR1-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-SW-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-SW-YES
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-SPLIT-ONE-RECORD.
+           IF PKLR1-END-OF-FILE
+               PERFORM 2300-WRITE-TO-ALL-STREAMS THRU 2300-EXIT
+               SET WS-EOF-SW-YES TO TRUE
+               GO TO 2200-EXIT
+           END-IF.
+           IF NOT PKLR1-DATA-RECORD
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           PERFORM 2400-DETERMINE-STREAM THRU 2400-EXIT.
+           PERFORM 2500-WRITE-TO-STREAM THRU 2500-EXIT.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2300-WRITE-TO-ALL-STREAMS - propagates the date record and
+      *> the end-of-file record to every stream so each one remains
+      *> a self-contained, independently readable extract
+      *> ----------------------------------------------------------
+       2300-WRITE-TO-ALL-STREAMS.
+           MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S1-RECORD.
+           MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S2-RECORD.
+           MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S3-RECORD.
+           MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S4-RECORD.
+           WRITE PKLR1-S1-RECORD.
+           WRITE PKLR1-S2-RECORD.
+           WRITE PKLR1-S3-RECORD.
+           WRITE PKLR1-S4-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2400-DETERMINE-STREAM - look up PKLR1-SECTION in the
+      *> section table; unmapped sections default to stream 4
+      *> ----------------------------------------------------------
+       2400-DETERMINE-STREAM.
+           SET WS-ENTRY-FOUND-SWITCH TO "N".
+           MOVE 4 TO WS-STREAM-NUMBER.
+           PERFORM VARYING WS-XT-INDEX FROM 1 BY 1
+                   UNTIL WS-XT-INDEX > 3
+                      OR WS-ENTRY-FOUND-YES
+               IF PKLR1-XT-SECTION-CODE (WS-XT-INDEX) = PKLR1-SECTION
+                   SET WS-ENTRY-FOUND-YES TO TRUE
+                   MOVE PKLR1-XT-STREAM-NUMBER (WS-XT-INDEX)
+                       TO WS-STREAM-NUMBER
+               END-IF
+           END-PERFORM.
+       2400-EXIT.
+           EXIT.
+
+       2500-WRITE-TO-STREAM.
+           EVALUATE WS-STREAM-NUMBER
+               WHEN 1
+                   MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S1-RECORD
+                   WRITE PKLR1-S1-RECORD
+                   ADD 1 TO WS-STREAM1-COUNT
+               WHEN 2
+                   MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S2-RECORD
+                   WRITE PKLR1-S2-RECORD
+                   ADD 1 TO WS-STREAM2-COUNT
+               WHEN 3
+                   MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S3-RECORD
+                   WRITE PKLR1-S3-RECORD
+                   ADD 1 TO WS-STREAM3-COUNT
+               WHEN OTHER
+                   MOVE PKLR1-DETAIL-LOAN-RECORD TO PKLR1-S4-RECORD
+                   WRITE PKLR1-S4-RECORD
+                   ADD 1 TO WS-STREAM4-COUNT
+           END-EVALUATE.
+       2500-EXIT.
+           EXIT.
+
+       3000-END-OF-JOB.
+           CLOSE PKLR1-EXTRACT-FILE.
+           CLOSE PKLR1-STREAM-FILE-1 PKLR1-STREAM-FILE-2
+                 PKLR1-STREAM-FILE-3 PKLR1-STREAM-FILE-4.
+           DISPLAY "PKLR1SPL - RECORDS READ       " WS-RECORDS-READ.
+           DISPLAY "PKLR1SPL - STREAM 1 RECORDS   " WS-STREAM1-COUNT.
+           DISPLAY "PKLR1SPL - STREAM 2 RECORDS   " WS-STREAM2-COUNT.
+           DISPLAY "PKLR1SPL - STREAM 3 RECORDS   " WS-STREAM3-COUNT.
+           DISPLAY "PKLR1SPL - STREAM 4 RECORDS   " WS-STREAM4-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3000-ABEND-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
