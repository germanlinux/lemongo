@@ -0,0 +1,557 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1VLD.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1VLD loads the PKLR1 sequential extract into the
+      *> PKLR1VS contract master KSDS, keyed by contract number,
+      *> section and type, so ad hoc contract lookups no longer
+      *> require a sequential scan of the extract.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *>   08/09/26  DK   ADDED CHECKPOINT/RESTART - A CHECKPOINT IS
+      *>                  WRITTEN EVERY N RECORDS SO AN ABEND/RESTART
+      *>                  RESUMES PAST THE LAST COMMITTED CONTRACT.
+      *>   08/09/26  DK   PKLR1VS IS NOW OPENED I-O (CREATED THE
+      *>                  FIRST TIME ONLY) RATHER THAN REBUILT FROM
+      *>                  SCRATCH EVERY RUN, SO A PRIOR GENERATION'S
+      *>                  PKLR1-DIVIDEND-OPTION IS STILL ON FILE TO
+      *>                  COMPARE AGAINST. WHEN IT CHANGES, A
+      *>                  PKLR1-DIVIDEND-HISTORY-RECORD IS WRITTEN TO
+      *>                  PKLR1DH ALONGSIDE THE UPDATED DETAIL RECORD.
+      *>   08/09/26  DK   ADDED A STATE CODE EDIT PASS - NUMERIC STATE
+      *>                  CODE IS CROSS-CHECKED AGAINST ALPHA STATE
+      *>                  CODE USING THE STANDARD STATE CODE TABLE
+      *>                  (PKLR1ST). A CONTRACT THAT FAILS THE CHECK
+      *>                  IS WRITTEN TO THE PKLR1SR REJECT FILE AND
+      *>                  NOT LOADED TO PKLR1VS, SO BAD STATE CODES
+      *>                  NEVER REACH VALUATION.
+      *>   08/09/26  DK   RESTART SKIP NOW COUNTS DATA RECORDS SEEN
+      *>                  SINCE THE LAST CHECKPOINT INSTEAD OF
+      *>                  COMPARING CONTRACT NUMBER - CONTRACT NUMBER
+      *>                  IS NOT THE MOST SIGNIFICANT SORT KEY AND IS
+      *>                  NOT MONOTONIC ACROSS THE WHOLE EXTRACT.
+      *>   08/09/26  DK   A FIRST-RUN PKLR1VS (STATUS 35) IS NOW
+      *>                  CLOSED AND REOPENED I-O AFTER THE OUTPUT
+      *>                  OPEN THAT CREATES IT, SO IT SUPPORTS READ/
+      *>                  REWRITE LIKE EVERY SUBSEQUENT RUN. THE
+      *>                  CHECKPOINT NOW ALSO CARRIES THE RECORDS-
+      *>                  LOADED COUNT SEPARATELY FROM THE RECORDS-
+      *>                  SEEN COUNT THE RESTART SKIP COMPARES
+      *>                  AGAINST, AND THE CHECKPOINT OPEN/WRITE ARE
+      *>                  NOW STATUS-CHECKED LIKE EVERY OTHER FILE.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKLR1-EXTRACT-FILE
+               ASSIGN TO "PKLR1EX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PKLR1-VSAM-FILE
+               ASSIGN TO "PKLR1VS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PKLR1-VR-KEY
+               FILE STATUS IS WS-VSAM-STATUS.
+
+           SELECT PKLR1-CHECKPOINT-FILE
+               ASSIGN TO "PKLR1CK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PKLR1-DIVIDEND-HISTORY-FILE
+               ASSIGN TO "PKLR1DH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIVHIST-STATUS.
+
+           SELECT PKLR1-STATE-RATE-FILE
+               ASSIGN TO "PKLR1ST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATETAB-STATUS.
+
+           SELECT PKLR1-STATE-REJECT-FILE
+               ASSIGN TO "PKLR1SR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKLR1-EXTRACT-FILE.
+       COPY data1.
+
+       FD  PKLR1-VSAM-FILE.
+       COPY pklr1vr.
+
+       FD  PKLR1-CHECKPOINT-FILE.
+       COPY pklr1ck.
+
+       FD  PKLR1-DIVIDEND-HISTORY-FILE.
+       COPY pklr1dh.
+
+       FD  PKLR1-STATE-RATE-FILE.
+       COPY pklr1st.
+
+       FD  PKLR1-STATE-REJECT-FILE.
+       COPY pklr1sr.
+
+       WORKING-STORAGE SECTION.
+       COPY pklr1sw.
+       77   WS-EXTRACT-STATUS            PIC X(2) VALUE "00".
+       77   WS-VSAM-STATUS               PIC X(2) VALUE "00".
+       77   WS-CKPT-STATUS               PIC X(2) VALUE "00".
+       77   WS-EOF-SWITCH                PIC X(1) VALUE "N".
+           88  WS-EOF-SW-YES                    VALUE "Y".
+       77   WS-RECORDS-READ              PIC 9(7) COMP VALUE ZERO.
+       77   WS-RECORDS-LOADED            PIC 9(7) COMP VALUE ZERO.
+       77   WS-RUN-DATE                  PIC 9(8) VALUE ZERO.
+
+      *> checkpoint/restart controls - a checkpoint is written every
+      *> WS-CKPT-INTERVAL records loaded, so a restart after an abend
+      *> resumes past the last committed contract instead of
+      *> reprocessing the whole extract.
+       77   WS-CKPT-INTERVAL             PIC 9(7) COMP VALUE 1000.
+       77   WS-RECS-SINCE-CKPT           PIC 9(7) COMP VALUE ZERO.
+       77   WS-RESTART-SWITCH            PIC X(1) VALUE "N".
+           88  WS-RESTART-SW-YES                VALUE "Y".
+       77   WS-RESTART-CONTRACT          PIC X(10) VALUE SPACES.
+       77   WS-RESTART-SKIP-COUNT        PIC 9(7) COMP VALUE ZERO.
+       77   WS-DATA-RECORDS-SEEN         PIC 9(7) COMP VALUE ZERO.
+
+       77   WS-DIVHIST-STATUS            PIC X(2) VALUE "00".
+       77   WS-VSAM-RECORD-FOUND-SWITCH  PIC X(1) VALUE "N".
+           88  WS-VSAM-RECORD-FOUND-YES         VALUE "Y".
+       77   WS-PRIOR-DIVIDEND-OPTION     PIC X(1) VALUE SPACE.
+       77   WS-DIVIDEND-CHANGES-WRITTEN  PIC 9(7) COMP VALUE ZERO.
+
+      *> state code edit controls - PKLR1-NUMERIC-STATE-CODE is
+      *> cross-checked against PKLR1-ALPHA-STATE-CODE using the
+      *> PKLR1ST state code table
+       77   WS-STATETAB-STATUS           PIC X(2) VALUE "00".
+       77   WS-REJECT-STATUS             PIC X(2) VALUE "00".
+       77   WS-SW-INDEX                  PIC 9(4) COMP.
+       77   WS-STATE-CODE-FOUND-SWITCH   PIC X(1) VALUE "N".
+           88  WS-STATE-CODE-FOUND-YES          VALUE "Y".
+       77   WS-STATE-CODE-MISMATCH-SWITCH PIC X(1) VALUE "N".
+           88  WS-STATE-CODE-MISMATCH-YES       VALUE "Y".
+       77   WS-EXPECTED-ALPHA-CODE       PIC X(2) VALUE SPACES.
+       77   WS-STATE-CODE-REJECTS        PIC 9(7) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT-FILE THRU 2000-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
+
+      *> ----------------------------------------------------------
+      *> 1000-INITIALIZATION - open files and validate the header
+      *> ----------------------------------------------------------
+       1000-INITIALIZATION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT PKLR1-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "PKLR1VLD - UNABLE TO OPEN PKLR1EX, STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+      *> PKLR1VS carries the prior generation's dividend options
+      *> forward, so it is updated in place rather than rebuilt -
+      *> I-O on every run, OUTPUT only the first time it does not
+      *> yet exist.
+           OPEN I-O PKLR1-VSAM-FILE.
+           IF WS-VSAM-STATUS = "35"
+               OPEN OUTPUT PKLR1-VSAM-FILE
+               IF WS-VSAM-STATUS = "00"
+                   CLOSE PKLR1-VSAM-FILE
+                   OPEN I-O PKLR1-VSAM-FILE
+               END-IF
+           END-IF.
+           IF WS-VSAM-STATUS NOT = "00"
+               DISPLAY "PKLR1VLD - UNABLE TO OPEN PKLR1VS, STATUS "
+                   WS-VSAM-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           IF WS-RESTART-SW-YES
+               OPEN EXTEND PKLR1-DIVIDEND-HISTORY-FILE
+           ELSE
+               OPEN OUTPUT PKLR1-DIVIDEND-HISTORY-FILE
+           END-IF.
+           IF WS-DIVHIST-STATUS NOT = "00"
+               DISPLAY "PKLR1VLD - UNABLE TO OPEN PKLR1DH, STATUS "
+                   WS-DIVHIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           OPEN INPUT PKLR1-STATE-RATE-FILE.
+           IF WS-STATETAB-STATUS NOT = "00"
+               DISPLAY "PKLR1VLD - UNABLE TO OPEN PKLR1ST, STATUS "
+                   WS-STATETAB-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 1060-LOAD-STATE-CODE-TABLE THRU 1060-EXIT.
+           CLOSE PKLR1-STATE-RATE-FILE.
+           IF WS-RESTART-SW-YES
+               OPEN EXTEND PKLR1-STATE-REJECT-FILE
+           ELSE
+               OPEN OUTPUT PKLR1-STATE-REJECT-FILE
+           END-IF.
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "PKLR1VLD - UNABLE TO OPEN PKLR1SR, STATUS "
+                   WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+           IF NOT PKLR1-DATE-RECORD
+               DISPLAY "PKLR1VLD - EXTRACT DOES NOT BEGIN WITH A "
+                   "DATE RECORD, RUN ABORTED"
+               MOVE 20 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1050-CHECK-FOR-RESTART - a checkpoint record left behind
+      *> by a prior run that did not reach end of job means this is
+      *> a restart; the last committed contract number is carried
+      *> forward so already-loaded detail records are skipped.
+      *> ----------------------------------------------------------
+       1050-CHECK-FOR-RESTART.
+           OPEN INPUT PKLR1-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               GO TO 1050-EXIT
+           END-IF.
+           READ PKLR1-CHECKPOINT-FILE
+               AT END
+                   GO TO 1050-CLOSE
+           END-READ.
+           IF WS-CKPT-STATUS = "00"
+               SET WS-RESTART-SW-YES TO TRUE
+               MOVE PKLR1-CK-LAST-CONTRACT-NUMBER
+                   TO WS-RESTART-CONTRACT
+               MOVE PKLR1-CK-RECORDS-LOADED-CNT
+                   TO WS-RECORDS-LOADED
+               MOVE PKLR1-CK-RELATIVE-RECORD-CNT
+                   TO WS-RESTART-SKIP-COUNT
+               DISPLAY "PKLR1VLD - RESTARTING AFTER CONTRACT "
+                   WS-RESTART-CONTRACT
+           END-IF.
+       1050-CLOSE.
+           CLOSE PKLR1-CHECKPOINT-FILE.
+       1050-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1060-LOAD-STATE-CODE-TABLE - load the standard numeric/
+      *> alpha state code table into memory once, for repeated
+      *> lookup during the state code edit pass
+      *> ----------------------------------------------------------
+       1060-LOAD-STATE-CODE-TABLE.
+           MOVE ZERO TO PKLR1-SW-ENTRY-COUNT.
+           PERFORM 1065-LOAD-ONE-STATE-ENTRY THRU 1065-EXIT
+               UNTIL WS-STATETAB-STATUS NOT = "00".
+       1060-EXIT.
+           EXIT.
+
+       1065-LOAD-ONE-STATE-ENTRY.
+           READ PKLR1-STATE-RATE-FILE
+               AT END
+                   MOVE "10" TO WS-STATETAB-STATUS
+                   GO TO 1065-EXIT
+           END-READ.
+           IF PKLR1-SW-ENTRY-COUNT >= 60
+               DISPLAY "PKLR1VLD - MORE THAN 60 ENTRIES ON PKLR1ST, "
+                   "RUN ABORTED"
+               MOVE 24 TO RETURN-CODE
+               GO TO 3000-ABEND-EXIT
+           END-IF.
+           ADD 1 TO PKLR1-SW-ENTRY-COUNT.
+           MOVE PKLR1-ST-NUMERIC-STATE-CODE
+               TO PKLR1-SW-NUMERIC-STATE-CODE (PKLR1-SW-ENTRY-COUNT).
+           MOVE PKLR1-ST-ALPHA-STATE-CODE
+               TO PKLR1-SW-ALPHA-STATE-CODE (PKLR1-SW-ENTRY-COUNT).
+           MOVE PKLR1-ST-PREMIUM-TAX-RATE
+               TO PKLR1-SW-PREMIUM-TAX-RATE (PKLR1-SW-ENTRY-COUNT).
+           MOVE PKLR1-ST-TAX-BASIS
+               TO PKLR1-SW-TAX-BASIS (PKLR1-SW-ENTRY-COUNT).
+       1065-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-PROCESS-EXTRACT-FILE - load each detail record
+      *> ----------------------------------------------------------
+       2000-PROCESS-EXTRACT-FILE.
+           PERFORM 2200-EDIT-AND-LOAD-RECORD THRU 2200-EXIT
+               UNTIL WS-EOF-SW-YES.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT-RECORD.
+           READ PKLR1-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-SW-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-SW-YES
+               ADD 1 TO WS-RECORDS-READ
+               IF PKLR1-END-OF-FILE
+                   SET WS-EOF-SW-YES TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-EDIT-AND-LOAD-RECORD.
+           IF NOT PKLR1-DATA-RECORD
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           ADD 1 TO WS-DATA-RECORDS-SEEN.
+      *> PKLR1-CONTRACT-NUMBER is the least significant field of
+      *> PKLR1-SORT-CONTROL-FIELD, so it is not monotonic across the
+      *> whole extract and cannot be used to decide what a restart
+      *> has already loaded. Skip positionally instead, by counting
+      *> data records against the relative record count the
+      *> checkpoint was taken at.
+           IF WS-RESTART-SW-YES
+               AND WS-DATA-RECORDS-SEEN NOT > WS-RESTART-SKIP-COUNT
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           PERFORM 2180-VALIDATE-STATE-CODE THRU 2180-EXIT.
+           IF WS-STATE-CODE-MISMATCH-YES
+               PERFORM 2185-WRITE-STATE-REJECT THRU 2185-EXIT
+               ADD 1 TO WS-STATE-CODE-REJECTS
+               PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT
+               GO TO 2200-EXIT
+           END-IF.
+           PERFORM 2250-READ-EXISTING-VSAM-RECORD THRU 2250-EXIT.
+           PERFORM 2300-BUILD-VSAM-RECORD THRU 2300-EXIT.
+           PERFORM 2350-CHECK-DIVIDEND-CHANGE THRU 2350-EXIT.
+           IF WS-VSAM-RECORD-FOUND-YES
+               REWRITE PKLR1-VSAM-RECORD
+                   INVALID KEY
+                       DISPLAY "PKLR1VLD - UNABLE TO REWRITE KEY "
+                           PKLR1-VR-KEY " STATUS " WS-VSAM-STATUS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-RECORDS-LOADED
+                       PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+               END-REWRITE
+           ELSE
+               WRITE PKLR1-VSAM-RECORD
+                   INVALID KEY
+                       DISPLAY "PKLR1VLD - UNABLE TO WRITE KEY "
+                           PKLR1-VR-KEY " STATUS " WS-VSAM-STATUS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-RECORDS-LOADED
+                       PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+               END-WRITE
+           END-IF.
+           PERFORM 2100-READ-EXTRACT-RECORD THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2180-VALIDATE-STATE-CODE - cross-check this record's
+      *> numeric state code against its alpha state code using the
+      *> standard state code table; a record with an unrecognized
+      *> numeric code, or one whose alpha code does not match what
+      *> the table expects for that numeric code, is a mismatch
+      *> ----------------------------------------------------------
+       2180-VALIDATE-STATE-CODE.
+           MOVE "N" TO WS-STATE-CODE-FOUND-SWITCH.
+           MOVE SPACES TO WS-EXPECTED-ALPHA-CODE.
+           PERFORM VARYING WS-SW-INDEX FROM 1 BY 1
+                   UNTIL WS-SW-INDEX > PKLR1-SW-ENTRY-COUNT
+                      OR WS-STATE-CODE-FOUND-YES
+               IF PKLR1-SW-NUMERIC-STATE-CODE (WS-SW-INDEX)
+                       = PKLR1-NUMERIC-STATE-CODE
+                   SET WS-STATE-CODE-FOUND-YES TO TRUE
+                   MOVE PKLR1-SW-ALPHA-STATE-CODE (WS-SW-INDEX)
+                       TO WS-EXPECTED-ALPHA-CODE
+               END-IF
+           END-PERFORM.
+           IF WS-STATE-CODE-FOUND-YES
+               AND PKLR1-ALPHA-STATE-CODE = WS-EXPECTED-ALPHA-CODE
+               MOVE "N" TO WS-STATE-CODE-MISMATCH-SWITCH
+           ELSE
+               SET WS-STATE-CODE-MISMATCH-YES TO TRUE
+           END-IF.
+       2180-EXIT.
+           EXIT.
+
+       2185-WRITE-STATE-REJECT.
+           MOVE SPACES TO PKLR1-STATE-REJECT-LINE.
+           MOVE PKLR1-CONTRACT-NUMBER    TO PKLR1-SR-CONTRACT-NUMBER.
+           MOVE PKLR1-NUMERIC-STATE-CODE TO PKLR1-SR-NUMERIC-STATE-CODE.
+           MOVE PKLR1-ALPHA-STATE-CODE   TO PKLR1-SR-ALPHA-STATE-CODE.
+           MOVE WS-EXPECTED-ALPHA-CODE   TO PKLR1-SR-EXPECTED-ALPHA.
+           IF WS-STATE-CODE-FOUND-YES
+               MOVE "ALPHA STATE CODE DOES NOT MATCH NUMERIC CODE"
+                   TO PKLR1-SR-REMARKS
+           ELSE
+               MOVE "NUMERIC STATE CODE NOT ON STANDARD TABLE"
+                   TO PKLR1-SR-REMARKS
+           END-IF.
+           WRITE PKLR1-STATE-REJECT-LINE.
+       2185-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2250-READ-EXISTING-VSAM-RECORD - look up this contract's
+      *> prior generation KSDS record, if any, so the current
+      *> dividend option can be compared against it
+      *> ----------------------------------------------------------
+       2250-READ-EXISTING-VSAM-RECORD.
+           MOVE "N" TO WS-VSAM-RECORD-FOUND-SWITCH.
+           MOVE SPACE TO WS-PRIOR-DIVIDEND-OPTION.
+           MOVE PKLR1-CONTRACT-NUMBER TO PKLR1-VR-CONTRACT-NUMBER.
+           MOVE PKLR1-SECTION            TO PKLR1-VR-SECTION.
+           MOVE PKLR1-TYPE               TO PKLR1-VR-TYPE.
+           READ PKLR1-VSAM-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-VSAM-RECORD-FOUND-YES TO TRUE
+                   MOVE PKLR1-VR-DIVIDEND-OPTION
+                       TO WS-PRIOR-DIVIDEND-OPTION
+           END-READ.
+       2250-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2300-BUILD-VSAM-RECORD - map the extract detail record
+      *> into the KSDS record, contract/section/type leading as
+      *> the record key
+      *> ----------------------------------------------------------
+       2300-BUILD-VSAM-RECORD.
+           MOVE PKLR1-CONTRACT-NUMBER    TO PKLR1-VR-CONTRACT-NUMBER.
+           MOVE PKLR1-SECTION            TO PKLR1-VR-SECTION.
+           MOVE PKLR1-TYPE               TO PKLR1-VR-TYPE.
+           MOVE PKLR1-USER-IDENT         TO PKLR1-VR-USER-IDENT.
+           MOVE PKLR1-EXTRACT-CODE       TO PKLR1-VR-EXTRACT-CODE.
+           MOVE PKLR1-NUMERIC-STATE-CODE TO PKLR1-VR-NUMERIC-STATE-CODE.
+           MOVE PKLR1-PAR-PEN-REG-CODE   TO PKLR1-VR-PAR-PEN-REG-CODE.
+           MOVE PKLR1-MORTALITY-TABLE    TO PKLR1-VR-MORTALITY-TABLE.
+           MOVE PKLR1-LIVES-CODE         TO PKLR1-VR-LIVES-CODE.
+           MOVE PKLR1-FUNCTION           TO PKLR1-VR-FUNCTION.
+           MOVE PKLR1-VAL-INTEREST       TO PKLR1-VR-VAL-INTEREST.
+           MOVE PKLR1-MODIFICATION       TO PKLR1-VR-MODIFICATION.
+           MOVE PKLR1-INSURANCE-CLASS    TO PKLR1-VR-INSURANCE-CLASS.
+           MOVE PKLR1-SERIES             TO PKLR1-VR-SERIES.
+           MOVE PKLR1-POLICY-STATUS      TO PKLR1-VR-POLICY-STATUS.
+           MOVE PKLR1-PAR-TYPE           TO PKLR1-VR-PAR-TYPE.
+           MOVE PKLR1-DIVIDEND-OPTION    TO PKLR1-VR-DIVIDEND-OPTION.
+           MOVE PKLR1-OTHER-OPTION       TO PKLR1-VR-OTHER-OPTION.
+           MOVE PKLR1-ALPHA-STATE-CODE   TO PKLR1-VR-ALPHA-STATE-CODE.
+           MOVE PKLR1-ALPHA-STATE-CODEX1 TO PKLR1-VR-ALPHA-STATE-CODEX1.
+           MOVE PKLR1-ALPHA-STATE-CODEX2 TO PKLR1-VR-ALPHA-STATE-CODEX2.
+           MOVE PKLR1-ALPHA-STATE-CODEX3 TO PKLR1-VR-ALPHA-STATE-CODEX3.
+           MOVE PKLR1-ALPHA-STATE-CODEX4 TO PKLR1-VR-ALPHA-STATE-CODEX4.
+           MOVE WS-RUN-DATE              TO PKLR1-VR-LAST-UPDATE-DATE.
+       2300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2350-CHECK-DIVIDEND-CHANGE - for participating business,
+      *> write a PKLR1-DIVIDEND-HISTORY-RECORD whenever today's
+      *> dividend option differs from the prior generation's
+      *> ----------------------------------------------------------
+       2350-CHECK-DIVIDEND-CHANGE.
+           IF PKLR1-PAR-PEN-REG-CODE = "1"
+               AND WS-VSAM-RECORD-FOUND-YES
+               AND WS-PRIOR-DIVIDEND-OPTION NOT = SPACE
+               AND WS-PRIOR-DIVIDEND-OPTION
+                       NOT = PKLR1-VR-DIVIDEND-OPTION
+               PERFORM 2360-WRITE-DIVIDEND-HISTORY THRU 2360-EXIT
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+       2360-WRITE-DIVIDEND-HISTORY.
+           MOVE PKLR1-USER-IDENT         TO PKLR1-DH-USER-IDENT.
+           MOVE PKLR1-EXTRACT-CODE       TO PKLR1-DH-EXTRACT-CODE.
+           MOVE PKLR1-SECTION            TO PKLR1-DH-SECTION.
+           MOVE PKLR1-TYPE               TO PKLR1-DH-TYPE.
+           MOVE PKLR1-NUMERIC-STATE-CODE TO PKLR1-DH-NUMERIC-STATE-CODE.
+           MOVE PKLR1-CONTRACT-NUMBER    TO PKLR1-DH-CONTRACT-NUMBER.
+           MOVE WS-RUN-DATE              TO PKLR1-DH-EFFECTIVE-DATE.
+           MOVE WS-PRIOR-DIVIDEND-OPTION TO PKLR1-DH-PRIOR-OPTION-CODE.
+           MOVE PKLR1-VR-DIVIDEND-OPTION TO PKLR1-DH-NEW-OPTION-CODE.
+           WRITE PKLR1-DIVIDEND-HISTORY-RECORD.
+           ADD 1 TO WS-DIVIDEND-CHANGES-WRITTEN.
+       2360-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2400-CHECKPOINT-IF-DUE - write a checkpoint every
+      *> WS-CKPT-INTERVAL records loaded
+      *> ----------------------------------------------------------
+       2400-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECS-SINCE-CKPT.
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               MOVE PKLR1-VR-CONTRACT-NUMBER
+                   TO PKLR1-CK-LAST-CONTRACT-NUMBER
+      *> PKLR1-CK-RELATIVE-RECORD-CNT carries the data-records-seen
+      *> count, not the loaded count - the restart skip-logic in
+      *> 2200-EDIT-AND-LOAD-RECORD counts every data record it sees
+      *> (including ones the state-code edit rejects), so the
+      *> checkpointed skip threshold has to be taken from that same
+      *> counter or a restart after any rejects reprocesses records
+      *> it has already seen. The loaded count is kept separately
+      *> for accurate restart of WS-RECORDS-LOADED.
+               MOVE WS-DATA-RECORDS-SEEN
+                   TO PKLR1-CK-RELATIVE-RECORD-CNT
+               MOVE WS-RECORDS-LOADED TO PKLR1-CK-RECORDS-LOADED-CNT
+               MOVE WS-RUN-DATE TO PKLR1-CK-RUN-DATE
+               ACCEPT PKLR1-CK-RUN-TIME FROM TIME
+               OPEN OUTPUT PKLR1-CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "PKLR1VLD - UNABLE TO OPEN PKLR1CK, STATUS "
+                       WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 3000-ABEND-EXIT
+               END-IF
+               WRITE PKLR1-CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "PKLR1VLD - UNABLE TO WRITE PKLR1CK, STATUS "
+                       WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 3000-ABEND-EXIT
+               END-IF
+               CLOSE PKLR1-CHECKPOINT-FILE
+               MOVE ZERO TO WS-RECS-SINCE-CKPT
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3000-END-OF-JOB - close files and report totals
+      *> ----------------------------------------------------------
+       3000-END-OF-JOB.
+           CLOSE PKLR1-EXTRACT-FILE.
+           CLOSE PKLR1-VSAM-FILE.
+           CLOSE PKLR1-DIVIDEND-HISTORY-FILE.
+           CLOSE PKLR1-STATE-REJECT-FILE.
+           DISPLAY "PKLR1VLD - RECORDS READ    " WS-RECORDS-READ.
+           DISPLAY "PKLR1VLD - RECORDS LOADED  " WS-RECORDS-LOADED.
+           DISPLAY "PKLR1VLD - DIVIDEND CHANGES "
+               WS-DIVIDEND-CHANGES-WRITTEN.
+           DISPLAY "PKLR1VLD - STATE CODE REJECTS "
+               WS-STATE-CODE-REJECTS.
+       3000-EXIT.
+           EXIT.
+
+       3000-ABEND-EXIT.
+           PERFORM 3000-END-OF-JOB THRU 3000-EXIT.
+           STOP RUN.
