@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKLR1INQ.
+       AUTHOR. D KOWALSKI.
+       INSTALLATION. LEMON MUTUAL LIFE - ACTUARIAL SYSTEMS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *> ----------------------------------------------------------
+      *> PKLR1INQ is the online contract inquiry transaction (PKIQ)
+      *> for the PKLR1 KSDS built by PKLR1VLD. The user keys a
+      *> contract number on map PKLR1MP and the transaction looks up
+      *> PKLR1-VSAM-FILE directly, returning POLICY-STATUS,
+      *> VALUATION-CODE and PAR-CODES without anyone having to wait
+      *> for the next batch report.
+      *>
+      *> This is a pseudo-conversational transaction: it runs once
+      *> to send the blank map, returns control to CICS, and is
+      *> re-invoked for each subsequent ENTER via the COMMAREA/
+      *> EIBCALEN convention below, the same as every other online
+      *> transaction in this region.
+      *>
+      *> MODIFICATION HISTORY
+      *>   08/09/26  DK   INITIAL VERSION.
+      *>   08/09/26  DK   REPLACED THE RANDOM READ ON AN INVENTED
+      *>                  SECTION/TYPE KEY (WHICH COULD NEVER MATCH
+      *>                  A REAL RECORD) WITH A GENERIC BROWSE ON
+      *>                  THE CONTRACT NUMBER, AND ADDED A CHECK
+      *>                  AGAINST TODAY'S DATE SO A CONTRACT THAT
+      *>                  DROPPED OUT OF TODAY'S EXTRACT REPORTS
+      *>                  NOT FOUND INSTEAD OF A STALE PRIOR RECORD.
+      *>   08/09/26  DK   WIDENED WS-EDIT-VAL-INTEREST TO PIC -99.999
+      *>                  (VAL-INTEREST HAS TWO INTEGER DIGITS, NOT
+      *>                  ONE) AND VALCODEI/VALCODEO IN PKLR1MP TO
+      *>                  MATCH, SHIFTING THE MODIFICATION-CODE
+      *>                  SUBSTRING OVER BY ONE BYTE.
+      *> ----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY pklr1mp.
+       COPY pklr1vr.
+
+      *> a one-byte placeholder COMMAREA is RETURNed on every trip so
+      *> EIBCALEN is non-zero on the next one - that alone is what
+      *> 0000-MAINLINE-CONTROL needs to tell first entry from re-entry
+       01   WS-COMMAREA.
+           10  FILLER                    PIC X(1).
+
+       01   WS-RESP-CODE                PIC S9(8) COMP.
+       01   WS-CONTRACT-KEY             PIC X(12).
+       01   WS-MSG-TEXT                 PIC X(40).
+       01   WS-EDIT-VAL-INTEREST        PIC -99.999.
+       01   WS-ABSTIME                  PIC S9(15) COMP.
+       01   WS-TODAY-DATE                PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM 2000-RECEIVE-AND-LOOKUP THRU 2000-EXIT
+           END-IF.
+           GO TO 9000-RETURN-TO-CICS.
+
+      *> ----------------------------------------------------------
+      *> 1000-SEND-INITIAL-MAP - first entry into the transaction;
+      *> clear the map and wait for the operator to key a contract
+      *> number
+      *> ----------------------------------------------------------
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO PKLR1MAPO.
+           MOVE "ENTER CONTRACT NUMBER AND PRESS ENTER" TO MSGO.
+           EXEC CICS SEND MAP('PKLR1MP')
+                          MAPSET('PKLR1MS')
+                          FROM(PKLR1MAPO)
+                          ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-RECEIVE-AND-LOOKUP - subsequent entries; receive the
+      *> keyed contract number, look it up, and redisplay the map
+      *> ----------------------------------------------------------
+       2000-RECEIVE-AND-LOOKUP.
+           IF EIBAID = DFHCLEAR
+               GO TO 9100-END-SESSION
+           END-IF.
+           EXEC CICS RECEIVE MAP('PKLR1MP')
+                             MAPSET('PKLR1MS')
+                             INTO(PKLR1MAPI)
+                             RESP(WS-RESP-CODE)
+           END-EXEC.
+           MOVE SPACES TO PKLR1MAPO.
+           IF CONTNOL = 0
+               MOVE "CONTRACT NUMBER IS REQUIRED" TO MSGO
+               GO TO 2000-REDISPLAY
+           END-IF.
+           PERFORM 2100-LOOKUP-CONTRACT THRU 2100-EXIT.
+       2000-REDISPLAY.
+           EXEC CICS SEND MAP('PKLR1MP')
+                          MAPSET('PKLR1MS')
+                          FROM(PKLR1MAPO)
+                          DATAONLY
+                          CURSOR
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-LOOKUP-CONTRACT - section and type are not on the
+      *> screen, and nothing in this system ever writes a record
+      *> keyed with low-value section/type, so a random READ on an
+      *> invented key can never find a real record. Instead this
+      *> browses the KSDS generically on the contract-number prefix
+      *> and takes the first detail record on file for it.
+      *>
+      *> A record found this way can still be a prior generation's
+      *> leftover for a contract that dropped out of today's
+      *> extract (PKLR1VS is never rebuilt from scratch - see
+      *> PKLR1VLD), so the record's last-update date is compared
+      *> against today before it is reported as found.
+      *> ----------------------------------------------------------
+       2100-LOOKUP-CONTRACT.
+           MOVE CONTNOI TO PKLR1-VR-CONTRACT-NUMBER.
+           MOVE LOW-VALUE TO PKLR1-VR-SECTION.
+           MOVE LOW-VALUE TO PKLR1-VR-TYPE.
+           MOVE PKLR1-VR-KEY TO WS-CONTRACT-KEY.
+           EXEC CICS STARTBR FILE('PKLR1VS')
+                             RIDFLD(WS-CONTRACT-KEY)
+                             KEYLENGTH(10)
+                             GENERIC GTEQ
+                             RESP(WS-RESP-CODE)
+           END-EXEC.
+           MOVE CONTNOI TO CONTNOO.
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               IF WS-RESP-CODE = DFHRESP(NOTFND)
+                   MOVE "CONTRACT NOT ON FILE" TO MSGO
+               ELSE
+                   MOVE "LOOKUP ERROR - NOTIFY SUPPORT" TO MSGO
+               END-IF
+               GO TO 2100-EXIT
+           END-IF.
+           EXEC CICS READNEXT FILE('PKLR1VS')
+                             INTO(PKLR1-VSAM-RECORD)
+                             RIDFLD(WS-CONTRACT-KEY)
+                             KEYLENGTH(12)
+                             RESP(WS-RESP-CODE)
+           END-EXEC.
+           EXEC CICS ENDBR FILE('PKLR1VS') END-EXEC.
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               OR PKLR1-VR-CONTRACT-NUMBER NOT = CONTNOI
+               MOVE "CONTRACT NOT ON FILE" TO MSGO
+               GO TO 2100-EXIT
+           END-IF.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                                YYYYMMDD(WS-TODAY-DATE)
+           END-EXEC.
+           IF PKLR1-VR-LAST-UPDATE-DATE NOT = WS-TODAY-DATE
+               MOVE "CONTRACT NOT IN TODAY'S EXTRACT" TO MSGO
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE PKLR1-VR-POLICY-STATUS TO STATUSO
+           PERFORM 2200-FORMAT-VALUATION-CODE THRU 2200-EXIT
+           MOVE PKLR1-VR-PAR-CODES TO PARCODEO
+           MOVE "CONTRACT FOUND" TO MSGO.
+       2100-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2200-FORMAT-VALUATION-CODE - condense mortality table,
+      *> lives code, valuation function and modification into the
+      *> 11-byte valuation code field on the screen
+      *> ----------------------------------------------------------
+       2200-FORMAT-VALUATION-CODE.
+           MOVE PKLR1-VR-MORTALITY-TABLE TO VALCODEO (1:2).
+           MOVE PKLR1-VR-LIVES-CODE      TO VALCODEO (3:1).
+           MOVE PKLR1-VR-FUNCTION        TO VALCODEO (4:1).
+           MOVE PKLR1-VR-VAL-INTEREST    TO WS-EDIT-VAL-INTEREST.
+           MOVE WS-EDIT-VAL-INTEREST     TO VALCODEO (5:7).
+           MOVE PKLR1-VR-MODIFICATION    TO VALCODEO (12:1).
+       2200-EXIT.
+           EXIT.
+
+       9000-RETURN-TO-CICS.
+           EXEC CICS RETURN TRANSID('PKIQ')
+                            COMMAREA(WS-COMMAREA)
+                            LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       9100-END-SESSION.
+           MOVE "INQUIRY COMPLETE" TO WS-MSG-TEXT.
+           EXEC CICS SEND TEXT
+                          FROM(WS-MSG-TEXT)
+                          LENGTH(LENGTH OF WS-MSG-TEXT)
+                          ERASE
+                          FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
